@@ -0,0 +1,120 @@
+//PERSJOB  JOB (ACCTNO),'PERSONNEL SYSTEMS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PERSJOB - PERSONNEL MASTER LOAD/VALIDATE/SORT/REPORT JOB      *
+//*           STREAM                                              *
+//*                                                                *
+//* STEP DEFINE - PERSONS IS A VSAM KSDS (PERSLOAD AND PERSMNT    *
+//*               BOTH OPEN IT BY KEY), SO IT HAS TO BE DEFINED   *
+//*               WITH IDCAMS BEFORE ANYTHING CAN OPEN IT.  "SET  *
+//*               MAXCC = 0" AFTER THE DEFINE MAKES THIS STEP     *
+//*               IDEMPOTENT - ON EVERY RUN AFTER THE FIRST, THE  *
+//*               DEFINE FAILS BECAUSE THE CLUSTER ALREADY        *
+//*               EXISTS, AND THAT RESET KEEPS THE FAILURE FROM   *
+//*               FLOWING INTO THE COND= ON THE LOAD STEP.        *
+//*                                                                *
+//* STEP LOAD   - PERSLOAD VALIDATES THE RAW PERSON FEED AND      *
+//*               LOADS THE PERSONS MASTER.  PERSONS AND PERSAUDT *
+//*               ARE BOTH DISP=MOD SO THIS STEP ADDS TO THE      *
+//*               EXISTING MASTER AND AUDIT TRAIL ON EVERY RUN    *
+//*               INSTEAD OF RECREATING THEM - PERSLOAD OPENS     *
+//*               PERSONS I-O AND PERSAUDT EXTEND, SO ANYTHING    *
+//*               PERSMNT HAS DONE TO EITHER SINCE THE LAST LOAD  *
+//*               SURVIVES.  RD=R MAKES THIS A RESTARTABLE STEP;  *
+//*               PERSLOAD ITSELF TAKES A CHECKPOINT EVERY 50     *
+//*               INPUT RECORDS ONTO THE PERSCHKP DATA SET (SEE   *
+//*               ITS I-O-CONTROL PARAGRAPH FOR THE RERUN         *
+//*               CLAUSE).  IF THIS STEP ABENDS, RESUBMIT THE JOB *
+//*               WITH A JOB-CARD RESTART=(LOAD,checkid), WHERE   *
+//*               checkid IS THE CHECK-ID MVS REPORTED FOR THE    *
+//*               CHECKPOINT TO RESTART FROM, TO PICK UP PARTWAY  *
+//*               THROUGH THE INPUT INSTEAD OF RELOADING IT ALL.  *
+//*                                                                *
+//* STEP SORT   - PERSSORT READS THE PERSONS MASTER AND WRITES    *
+//*               THE PERSSEQ EXTRACT IN THE ORDER NAMED BY THE   *
+//*               ONE-CARD SORTIN PARAMETER (NMBR OR NAME; SEE    *
+//*               PERSSORT'S 1000-GET-PARAMETER PARAGRAPH).       *
+//*               DEFAULTS TO NMBR WHEN THE CARD IS BLANK.        *
+//*                                                                *
+//* STEP REPORT - PERSRPT PRINTS THE PERSONNEL ROSTER FROM THE    *
+//*               PERSSEQ EXTRACT BUILT BY THE SORT STEP.  IF     *
+//*               ONLY THIS STEP FAILS - LOAD AND SORT ALREADY    *
+//*               RAN CLEAN - RESUBMIT WITH A JOB-CARD             *
+//*               RESTART=REPORT TO RERUN JUST THIS STEP AGAINST  *
+//*               THE PERSSEQ EXTRACT SORT ALREADY BUILT, WITHOUT *
+//*               RELOADING OR RESORTING THE MASTER.               *
+//*                                                                *
+//* PERSMNT IS NOT PART OF THIS JOB STREAM - IT IS RUN ONLINE BY   *
+//* THE OPERATOR (TSO OR EQUIVALENT) TO ADD/CHANGE/DELETE PERSONS  *
+//* MASTER RECORDS BETWEEN RUNS OF THIS JOB.  IT OPENS PERSONS I-O *
+//* AND EXTENDS PERSAUDT DIRECTLY, SO THE MASTER MUST NOT BE OPEN  *
+//* IN ANOTHER STEP WHILE PERSMNT IS RUNNING.                      *
+//*                                                                *
+//* MODIFICATION HISTORY                                           *
+//* ---------------------------------------------------------------*
+//* 2026-08-08  IB   ORIGINAL.                                     *
+//* 2026-08-08  IB   ADDED THE SORT STEP AND REPOINTED REPORT AT   *
+//*                   THE PERSSEQ EXTRACT IT PRODUCES.             *
+//* 2026-08-08  IB   ADDED PERSAUDT DD TO THE LOAD STEP FOR THE    *
+//*                   AUDIT TRAIL, AND A NOTE ABOUT PERSMNT.       *
+//* 2026-08-08  IB   DROPPED THE JOB-CARD RESTART=LOAD DEFAULT AND *
+//*                   CORRECTED THE RESTART COMMENTS - RESTART IS  *
+//*                   SUPPLIED ON RESUBMISSION, AT WHICHEVER STEP  *
+//*                   ACTUALLY NEEDS RERUNNING.  CHANGED PERSONS,  *
+//*                   PERSCHKP, PERSAUDT AND PERSSEQ TO DISP=MOD   *
+//*                   SO RESUBMITTING DOESN'T ABEND ON A DATA SET  *
+//*                   THAT IS ALREADY CATALOGED, AND FIXED THE     *
+//*                   PERSONS DD'S LRECL, LEFT AT THE PRE-CONTACT- *
+//*                   TABLE WIDTH OF 33 WHEN PERSONREC WAS WIDENED *
+//*                   TO 69.                                       *
+//* 2026-08-08  IB   ADDED THE DEFINE STEP - PERSONS IS A VSAM     *
+//*                   KSDS AND NOTHING WAS EVER DEFINING THE       *
+//*                   CLUSTER.  PERSONS DD IN THE LOAD STEP NO     *
+//*                   LONGER CODES SPACE/DCB, WHICH DON'T APPLY TO *
+//*                   A VSAM DATA SET - THOSE ATTRIBUTES NOW COME  *
+//*                   FROM THE DEFINE.                             *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PERSNL.PROD.PERSONS)     -
+         INDEXED                                -
+         KEYS(11 0)                             -
+         RECORDSIZE(69 69)                      -
+         TRACKS(10 5))                          -
+         DATA  (NAME(PERSNL.PROD.PERSONS.DATA)) -
+         INDEX (NAME(PERSNL.PROD.PERSONS.INDEX))
+  SET MAXCC = 0
+/*
+//*
+//LOAD     EXEC PGM=PERSLOAD,RD=R
+//STEPLIB  DD   DSN=PERSNL.PROD.LOADLIB,DISP=SHR
+//PERSIN   DD   DSN=PERSNL.PROD.PERSIN,DISP=SHR
+//PERSONS  DD   DSN=PERSNL.PROD.PERSONS,DISP=SHR
+//PERSEXCP DD   SYSOUT=*
+//PERSCHKP DD   DSN=PERSNL.PROD.PERSCHKP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5))
+//PERSAUDT DD   DSN=PERSNL.PROD.PERSAUDT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//SORT     EXEC PGM=PERSSORT,COND=(0,NE,LOAD)
+//STEPLIB  DD   DSN=PERSNL.PROD.LOADLIB,DISP=SHR
+//PERSONS  DD   DSN=PERSNL.PROD.PERSONS,DISP=SHR
+//SYSIN    DD   *
+NAME
+/*
+//PERSSEQ  DD   DSN=PERSNL.PROD.PERSSEQ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=069)
+//SORTWK   DD   UNIT=SYSDA,SPACE=(TRK,(10,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//REPORT   EXEC PGM=PERSRPT,COND=(0,NE,SORT)
+//STEPLIB  DD   DSN=PERSNL.PROD.LOADLIB,DISP=SHR
+//PERSSEQ  DD   DSN=PERSNL.PROD.PERSSEQ,DISP=SHR
+//PERSRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
