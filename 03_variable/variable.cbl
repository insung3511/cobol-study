@@ -1,16 +1,158 @@
-       identification division.
-       program-id. Variable-study.
-
-       data division.
-       WORKING-STORAGE SECTION.
-           01 person-record.
-               05 name     PIC A(20)   VALUE 'InSung Bahk'.
-               05 number   PIC A(10)    VALUE '01035110256'.
-               05 weight   PIC 9(2)    VALUE '80'.
-       
-       procedures division.
-           display 'your name is ' name.
-           display 'and your number is ' number.
-           display 'Lastly, your weight is ' weight.
-
-       STOP RUN.
\ No newline at end of file
+000010*****************************************************************
+000020*                                                                 
+000030*    PROGRAM:      VARIABLE-STUDY                                
+000040*    AUTHOR:       INSUNG BAHK                                   
+000050*    INSTALLATION: PERSONNEL SYSTEMS                             
+000060*    DATE-WRITTEN: 2026-08-08                                    
+000070*                                                                 
+000080*    REMARKS.      CALLABLE LOOKUP SERVICE AGAINST THE PERSONS    
+000090*                  MASTER FILE.  THE CALLER PASSES A NUMBER KEY   
+000100*                  AND GETS BACK THE MATCHING PERSON-RECORD AND   
+000110*                  A RETURN CODE, SO ANY PROGRAM THAT NEEDS TO    
+000120*                  LOOK SOMEONE UP (THE ROSTER REPORT, AN ONLINE  
+000130*                  INQUIRY TRANSACTION, ...) CAN CALL THIS ONE    
+000140*                  COPY OF THE LOOKUP LOGIC INSTEAD OF DUPLICATING
+000150*                  IT.  THE PERSONS-FILE IS OPENED ON THE FIRST   
+000160*                  CALL AND LEFT OPEN FOR THE LIFE OF THE RUN     
+000170*                  UNIT SO REPEATED LOOKUPS DON'T PAY OPEN/CLOSE  
+000180*                  OVERHEAD ON EVERY CALL.                        
+000190*                                                                 
+000200*    CALLING CONVENTION.
+000210*        CALL 'VARIABLE-STUDY' USING LK-NUMBER
+000220*                                     LK-PERSON-RECORD
+000230*                                     LK-RETURN-CODE
+000240*        LK-NUMBER        (IN)  - THE NUMBER TO LOOK UP.
+000250*        LK-PERSON-RECORD (OUT) - THE MATCHING RECORD (NAME,
+000255*                                  WEIGHT, CONTACT TABLE), OR
+000256*                                  SPACES/ZERO IF NOT FOUND.
+000260*        LK-RETURN-CODE   (OUT) - 00 = FOUND, 23 = NOT FOUND.
+000270*
+000290*    MODIFICATION HISTORY                                        
+000300*    ------------------------------------------------------------
+000310*    2026-08-08  IB   ORIGINAL - PERSON-RECORD MOVED TO THE      
+000320*                      PERSONREC COPYBOOK AND A PERSONS MASTER   
+000330*                      FILE ADDED SO RECORDS NO LONGER HAVE TO   
+000340*                      BE RECOMPILED IN.                         
+000350*    2026-08-08  IB   RESTRUCTURED AS A CALLABLE LOOKUP SERVICE
+000360*                      WITH A LINKAGE SECTION INSTEAD OF A
+000370*                      STANDALONE MAIN PROGRAM.
+000375*    2026-08-08  IB   LK-PERSON-RECORD NOW CARRIES THE CONTACT
+000376*                      TABLE TOO, SO A LOOKUP RETURNS THE WHOLE
+000377*                      RECORD INSTEAD OF JUST NAME/WEIGHT.
+000380*****************************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     VARIABLE-STUDY.
+000410 AUTHOR.         INSUNG BAHK.
+000420 INSTALLATION.   PERSONNEL SYSTEMS.
+000430 DATE-WRITTEN.   2026-08-08.
+000440 DATE-COMPILED.  2026-08-08.
+000450 
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER.   IBM-370.
+000490 OBJECT-COMPUTER.   IBM-370.
+000500 
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT PERSONS-FILE ASSIGN TO "PERSONS"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS PERS-NUMBER
+000570         FILE STATUS IS FS-PERSONS.
+000580 
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  PERSONS-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY PERSONREC.
+000640 
+000650 WORKING-STORAGE SECTION.
+000660 77  FS-PERSONS               PIC X(02)   VALUE '00'.
+000670     88  FS-PERSONS-OK                    VALUE '00'.
+000680     88  FS-PERSONS-NOTFOUND              VALUE '23'.
+000690 
+000700 01  WS-FIRST-CALL-SWITCH       PIC X(01)   VALUE 'Y'.
+000710     88  FIRST-CALL                        VALUE 'Y' FALSE 'N'.
+000712
+000715 77  WS-CONTACT-IDX             PIC 9(01)   VALUE ZERO COMP.
+000720
+000730 LINKAGE SECTION.
+000740 01  LK-NUMBER                  PIC X(11).
+000750 01  LK-PERSON-RECORD.
+000760     05  LK-NAME                PIC X(20).
+000770     05  LK-WEIGHT               PIC 9(02).
+000772     05  LK-CONTACT-TABLE       OCCURS 3 TIMES
+000773                                INDEXED BY LK-CONTACT-IDX.
+000774         10  LK-CONTACT-TYPE    PIC X(01).
+000775         10  LK-CONTACT-NUMBER  PIC X(11).
+000780 01  LK-RETURN-CODE             PIC X(02).
+000790     88  LK-FOUND                           VALUE '00'.
+000800     88  LK-NOT-FOUND                       VALUE '23'.
+000810 
+000820 PROCEDURE DIVISION USING LK-NUMBER
+000830                          LK-PERSON-RECORD
+000840                          LK-RETURN-CODE.
+000850 0000-MAINLINE.
+000860     IF FIRST-CALL
+000870         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000880         SET FIRST-CALL TO FALSE
+000890     END-IF.
+000900     PERFORM 2000-LOOKUP-PERSON THRU 2000-EXIT.
+000910     GOBACK.
+000920
+000930*****************************************************************
+000940*    1000-INITIALIZE - OPEN THE PERSONS MASTER FILE ON THE FIRST
+000950*    CALL ONLY.
+000960*****************************************************************
+000970 1000-INITIALIZE.
+000980     OPEN INPUT PERSONS-FILE.
+000990 1000-EXIT.
+001000     EXIT.
+001010 
+001020*****************************************************************
+001030*    2000-LOOKUP-PERSON - READ THE PERSONS MASTER BY THE NUMBER   
+001040*    KEY THE CALLER SUPPLIED AND RETURN WHAT WAS FOUND.           
+001050*****************************************************************
+001060 2000-LOOKUP-PERSON.
+001070     MOVE LK-NUMBER TO PERS-NUMBER.
+001080     READ PERSONS-FILE KEY IS PERS-NUMBER
+001090         INVALID KEY
+001100             MOVE SPACES TO LK-NAME
+001110             MOVE ZERO   TO LK-WEIGHT
+001115             PERFORM 2010-CLEAR-CONTACT THRU 2010-EXIT
+001116                 VARYING WS-CONTACT-IDX FROM 1 BY 1
+001117                 UNTIL WS-CONTACT-IDX > 3
+001120             SET LK-NOT-FOUND TO TRUE
+001130         NOT INVALID KEY
+001140             MOVE PERS-NAME   TO LK-NAME
+001150             MOVE PERS-WEIGHT TO LK-WEIGHT
+001155             PERFORM 2020-COPY-CONTACT THRU 2020-EXIT
+001156                 VARYING WS-CONTACT-IDX FROM 1 BY 1
+001157                 UNTIL WS-CONTACT-IDX > 3
+001160             SET LK-FOUND TO TRUE
+001170     END-READ.
+001180 2000-EXIT.
+001190     EXIT.
+001195
+001196*****************************************************************
+001197*    2010-CLEAR-CONTACT - NOTHING WAS FOUND, SO THE CONTACT
+001198*    TABLE RETURNED TO THE CALLER IS LEFT BLANK.
+001199*****************************************************************
+001200 2010-CLEAR-CONTACT.
+001210     MOVE SPACES TO LK-CONTACT-TYPE(WS-CONTACT-IDX).
+001220     MOVE SPACES TO LK-CONTACT-NUMBER(WS-CONTACT-IDX).
+001230 2010-EXIT.
+001240     EXIT.
+001250
+001260*****************************************************************
+001270*    2020-COPY-CONTACT - CARRY ONE MASTER CONTACT TABLE ENTRY
+001280*    THROUGH TO THE CALLER'S LK-PERSON-RECORD.
+001290*****************************************************************
+001300 2020-COPY-CONTACT.
+001310     MOVE PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+001320         TO LK-CONTACT-TYPE(WS-CONTACT-IDX).
+001330     MOVE PERS-CONTACT-NUMBER(WS-CONTACT-IDX)
+001340         TO LK-CONTACT-NUMBER(WS-CONTACT-IDX).
+001350 2020-EXIT.
+001360     EXIT.
+001370
