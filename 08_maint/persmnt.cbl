@@ -0,0 +1,464 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM:      PERSMNT
+000040*    AUTHOR:       INSUNG BAHK
+000050*    INSTALLATION: PERSONNEL SYSTEMS
+000060*    DATE-WRITTEN: 2026-08-08
+000070*
+000080*    REMARKS.      LINE-MODE MAINTENANCE MENU FOR THE PERSONS
+000090*                  MASTER.  LETS AN OPERATOR ADD, CHANGE, DELETE,
+000100*                  OR INQUIRE ON A PERSON BY NUMBER WITHOUT
+000110*                  TOUCHING SOURCE CODE.  EVERY ADD, CHANGE, AND
+000120*                  DELETE IS LOGGED TO THE PERSAUDT AUDIT TRAIL
+000130*                  WITH THE BEFORE AND AFTER NAME/WEIGHT.  NUMBER
+000140*                  AND WEIGHT ARE EDITED THE SAME WAY PERSLOAD
+000150*                  EDITS THEM, SO AN OPERATOR CANNOT PUT BAD DATA
+000160*                  ON THE MASTER THAT THE LOAD STEP WOULD HAVE
+000170*                  REJECTED.
+000180*
+000190*    MODIFICATION HISTORY
+000200*    ------------------------------------------------------------
+000210*    2026-08-08  IB   ORIGINAL.
+000220*    2026-08-08  IB   EDIT NUMBER ON ADD AND WEIGHT ON ADD/CHANGE
+000230*                      THE SAME WAY PERSLOAD DOES, RE-PROMPTING
+000240*                      ON BAD INPUT INSTEAD OF WRITING IT TO THE
+000250*                      MASTER.  ADD AND CHANGE CAN NOW SET/EDIT
+000260*                      THE CONTACT TABLE PER SLOT INSTEAD OF
+000270*                      ADD BLANKING IT AND CHANGE LEAVING IT
+000280*                      UNREACHABLE, AND INQUIRE NOW DISPLAYS IT.
+000285*    2026-08-08  IB   WS-ENTRY-SWITCH DEFAULTED TO VALID, SO THE
+000286*                      PERFORM...UNTIL ENTRY-IS-VALID LOOPS NEVER
+000287*                      RAN THEIR EDIT PARAGRAPH AT ALL - FIXED BY
+000288*                      SETTING THE SWITCH TO FALSE IMMEDIATELY
+000289*                      BEFORE EACH LOOP.  EVERY AUDIT RECORD NOW
+000290*                      ALSO CAPTURES THE OPERATOR ID ENTERED AT
+000291*                      SIGN-ON, AND THE WEIGHT RANGE BOUNDS MOVED
+000292*                      TO THE SHARED WGTLIMIT COPYBOOK.
+000293*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.     PERSMNT.
+000320 AUTHOR.         INSUNG BAHK.
+000330 INSTALLATION.   PERSONNEL SYSTEMS.
+000340 DATE-WRITTEN.   2026-08-08.
+000350 DATE-COMPILED.  2026-08-08.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.   IBM-370.
+000400 OBJECT-COMPUTER.   IBM-370.
+000410
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT PERSONS-FILE ASSIGN TO "PERSONS"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS PERS-NUMBER
+000480         FILE STATUS IS FS-PERSONS.
+000490
+000500     SELECT AUDIT-FILE ASSIGN TO "PERSAUDT"
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS FS-AUDIT.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  PERSONS-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY PERSONREC.
+000590
+000600 FD  AUDIT-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY AUDITREC.
+000630
+000640 WORKING-STORAGE SECTION.
+000650 77  FS-PERSONS                PIC X(02)  VALUE '00'.
+000660     88  FS-PERSONS-OK                     VALUE '00'.
+000670     88  FS-PERSONS-NOTFOUND                VALUE '23'.
+000680     88  FS-PERSONS-DUPLICATE                VALUE '22'.
+000690 77  FS-AUDIT                  PIC X(02)  VALUE '00'.
+000700
+000710*        LOW/HIGH BOUNDS FOR THE WEIGHT RANGE EDIT - SHARED WITH
+000720*        PERSLOAD VIA THE WGTLIMIT COPYBOOK SO THE VALID RANGE
+000725*        ONLY HAS TO CHANGE IN ONE PLACE.
+000730 COPY WGTLIMIT.
+000750 77  WS-CONTACT-IDX            PIC 9(01)  VALUE ZERO COMP.
+000760
+000770 01  WS-SWITCHES.
+000780     05  WS-QUIT-SWITCH         PIC X(01)  VALUE 'N'.
+000790         88  OPERATOR-IS-DONE              VALUE 'Y'.
+000800     05  WS-ENTRY-SWITCH        PIC X(01)  VALUE 'Y'.
+000810         88  ENTRY-IS-VALID                VALUE 'Y' FALSE 'N'.
+000820
+000830 01  WS-MENU-CHOICE             PIC X(01)  VALUE SPACE.
+000840     88  CHOICE-IS-ADD                     VALUE 'A'.
+000850     88  CHOICE-IS-CHANGE                  VALUE 'C'.
+000860     88  CHOICE-IS-DELETE                  VALUE 'D'.
+000870     88  CHOICE-IS-INQUIRE                 VALUE 'I'.
+000880     88  CHOICE-IS-QUIT                     VALUE 'X'.
+000890
+000900 01  WS-ENTERED-NUMBER          PIC X(11)  VALUE SPACES.
+000910 01  WS-ENTERED-NAME            PIC X(20)  VALUE SPACES.
+000920 01  WS-ENTERED-WEIGHT          PIC X(02)  VALUE SPACES.
+000930 01  WS-NUMERIC-WEIGHT          PIC 9(02)  VALUE ZERO.
+000940
+000950 01  WS-ENTERED-CONTACT-TYPE    PIC X(01)  VALUE SPACE.
+000960 01  WS-ENTERED-CONTACT-NUMBER  PIC X(11)  VALUE SPACES.
+000970
+000980*        HOLDS THE MASTER RECORD'S FIELD VALUES BEFORE A CHANGE
+000990*        OR DELETE, FOR THE AUDIT TRAIL.
+001000 01  WS-BEFORE-NAME             PIC X(20)  VALUE SPACES.
+001010 01  WS-BEFORE-WEIGHT           PIC 9(02)  VALUE ZERO.
+001015
+001016*        OPERATOR ID CAPTURED AT SIGN-ON AND STAMPED ONTO EVERY
+001017*        AUDIT RECORD THIS RUN WRITES, SO THE TRAIL SHOWS WHO
+001018*        MADE THE CHANGE.
+001019 01  WS-OPERATOR-ID             PIC X(08)  VALUE SPACES.
+001020
+001030 PROCEDURE DIVISION.
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001060     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+001070         UNTIL OPERATOR-IS-DONE.
+001080     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001090     STOP RUN.
+001100
+001110*****************************************************************
+001120*    1000-INITIALIZE - OPEN THE MASTER FOR UPDATE AND THE AUDIT
+001130*    TRAIL FOR OUTPUT.  PROMPTS FOR THE OPERATOR ID STAMPED ONTO
+001135*    EVERY AUDIT RECORD THIS RUN WRITES.
+001140*****************************************************************
+001150 1000-INITIALIZE.
+001160     OPEN I-O    PERSONS-FILE.
+001170     OPEN EXTEND AUDIT-FILE.
+001175     DISPLAY 'ENTER YOUR OPERATOR ID: '.
+001176     ACCEPT WS-OPERATOR-ID.
+001180 1000-EXIT.
+001190     EXIT.
+001200
+001210*****************************************************************
+001220*    2000-PROCESS-MENU - SHOW THE MENU, ACCEPT A CHOICE, DISPATCH
+001230*    TO THE PARAGRAPH FOR THAT FUNCTION.
+001240*****************************************************************
+001250 2000-PROCESS-MENU.
+001260     DISPLAY ' '.
+001270     DISPLAY 'PERSMNT - PERSONNEL MASTER MAINTENANCE'.
+001280     DISPLAY '  A  ADD A PERSON'.
+001290     DISPLAY '  C  CHANGE A PERSON'.
+001300     DISPLAY '  D  DELETE A PERSON'.
+001310     DISPLAY '  I  INQUIRE ON A PERSON'.
+001320     DISPLAY '  X  EXIT'.
+001330     DISPLAY 'ENTER YOUR CHOICE: '.
+001340     ACCEPT WS-MENU-CHOICE.
+001350     IF CHOICE-IS-ADD
+001360         PERFORM 2100-ADD-PERSON THRU 2100-EXIT
+001370     ELSE
+001380         IF CHOICE-IS-CHANGE
+001390             PERFORM 2200-CHANGE-PERSON THRU 2200-EXIT
+001400         ELSE
+001410             IF CHOICE-IS-DELETE
+001420                 PERFORM 2300-DELETE-PERSON THRU 2300-EXIT
+001430             ELSE
+001440                 IF CHOICE-IS-INQUIRE
+001450                     PERFORM 2400-INQUIRE-PERSON THRU 2400-EXIT
+001460                 ELSE
+001470                     IF CHOICE-IS-QUIT
+001480                         SET OPERATOR-IS-DONE TO TRUE
+001490                     ELSE
+001500                         DISPLAY 'PERSMNT - NOT A VALID CHOICE'
+001510                     END-IF
+001520                 END-IF
+001530             END-IF
+001540         END-IF
+001550     END-IF.
+001560 2000-EXIT.
+001570     EXIT.
+001580
+001590*****************************************************************
+001600*    2100-ADD-PERSON - ACCEPT A NEW NUMBER/NAME/WEIGHT/CONTACT
+001610*    TABLE AND WRITE IT TO THE MASTER.  NUMBER AND WEIGHT ARE
+001620*    RE-PROMPTED UNTIL VALID.  LOGS AN ADD AUDIT RECORD.
+001630*****************************************************************
+001640 2100-ADD-PERSON.
+001650     DISPLAY 'ENTER NUMBER (11 DIGITS): '.
+001655     SET ENTRY-IS-VALID TO FALSE.
+001660     PERFORM 2110-ACCEPT-NUMBER THRU 2110-EXIT
+001670         UNTIL ENTRY-IS-VALID.
+001680     DISPLAY 'ENTER NAME: '.
+001690     ACCEPT WS-ENTERED-NAME.
+001700     DISPLAY 'ENTER WEIGHT: '.
+001705     SET ENTRY-IS-VALID TO FALSE.
+001710     PERFORM 2120-ACCEPT-WEIGHT THRU 2120-EXIT
+001720         UNTIL ENTRY-IS-VALID.
+001730     MOVE WS-ENTERED-NUMBER TO PERS-NUMBER.
+001740     MOVE WS-ENTERED-NAME   TO PERS-NAME.
+001750     MOVE WS-NUMERIC-WEIGHT TO PERS-WEIGHT.
+001760     PERFORM 2130-ENTER-CONTACT THRU 2130-EXIT
+001770         VARYING WS-CONTACT-IDX FROM 1 BY 1
+001780         UNTIL WS-CONTACT-IDX > 3.
+001790     WRITE PERSON-RECORD
+001800         INVALID KEY
+001810             DISPLAY 'PERSMNT - NUMBER ALREADY ON FILE'
+001820         NOT INVALID KEY
+001830             MOVE SPACES TO WS-BEFORE-NAME
+001840             MOVE ZERO   TO WS-BEFORE-WEIGHT
+001850             PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+001860     END-WRITE.
+001870 2100-EXIT.
+001880     EXIT.
+001890
+001900*****************************************************************
+001910*    2110-ACCEPT-NUMBER - NUMBER MUST BE PRESENT AND NUMERIC, THE
+001920*    SAME EDIT PERSLOAD APPLIES TO THE LOAD FEED.  RE-PROMPTS ON
+001930*    FAILURE INSTEAD OF REJECTING TO AN EXCEPTION REPORT.
+001940*****************************************************************
+001950 2110-ACCEPT-NUMBER.
+001960     ACCEPT WS-ENTERED-NUMBER.
+001970     SET ENTRY-IS-VALID TO TRUE.
+001980     IF WS-ENTERED-NUMBER = SPACES
+001990         DISPLAY 'PERSMNT - NUMBER IS MISSING, RE-ENTER: '
+002000         SET ENTRY-IS-VALID TO FALSE
+002010     ELSE
+002020         IF WS-ENTERED-NUMBER IS NOT NUMERIC
+002030             DISPLAY 'PERSMNT - NUMBER IS NOT NUMERIC, RE-ENTER: '
+002040             SET ENTRY-IS-VALID TO FALSE
+002050         END-IF
+002060     END-IF.
+002070 2110-EXIT.
+002080     EXIT.
+002090
+002100*****************************************************************
+002110*    2120-ACCEPT-WEIGHT - WEIGHT MUST BE NUMERIC AND FALL INSIDE
+002120*    THE WS-WEIGHT-LOW/WS-WEIGHT-HIGH RANGE, THE SAME EDIT
+002130*    PERSLOAD APPLIES TO THE LOAD FEED.  RE-PROMPTS ON FAILURE.
+002140*    SHARED BY BOTH 2100-ADD-PERSON AND 2200-CHANGE-PERSON.
+002150*****************************************************************
+002160 2120-ACCEPT-WEIGHT.
+002170     ACCEPT WS-ENTERED-WEIGHT.
+002180     SET ENTRY-IS-VALID TO TRUE.
+002190     IF WS-ENTERED-WEIGHT IS NOT NUMERIC
+002200         DISPLAY 'PERSMNT - WEIGHT IS NOT NUMERIC, RE-ENTER: '
+002210         SET ENTRY-IS-VALID TO FALSE
+002220     ELSE
+002230         MOVE WS-ENTERED-WEIGHT TO WS-NUMERIC-WEIGHT
+002240         IF WS-NUMERIC-WEIGHT < WS-WEIGHT-LOW
+002250             OR WS-NUMERIC-WEIGHT > WS-WEIGHT-HIGH
+002260             DISPLAY 'PERSMNT - WEIGHT IS OUTSIDE VALID RANGE,'
+002270                 ' RE-ENTER: '
+002280             SET ENTRY-IS-VALID TO FALSE
+002290         END-IF
+002300     END-IF.
+002310 2120-EXIT.
+002320     EXIT.
+002330
+002340*****************************************************************
+002350*    2130-ENTER-CONTACT - PROMPT FOR ONE CONTACT TABLE SLOT ON A
+002360*    NEW RECORD.  A BLANK TYPE LEAVES THE SLOT EMPTY.
+002370*****************************************************************
+002380 2130-ENTER-CONTACT.
+002390     DISPLAY 'CONTACT ' WS-CONTACT-IDX
+002400         ' TYPE (H/M/W, BLANK TO SKIP): '.
+002410     ACCEPT WS-ENTERED-CONTACT-TYPE.
+002420     IF WS-ENTERED-CONTACT-TYPE = SPACE
+002430         MOVE SPACES TO PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+002440         MOVE SPACES TO PERS-CONTACT-NUMBER(WS-CONTACT-IDX)
+002450     ELSE
+002460         MOVE WS-ENTERED-CONTACT-TYPE
+002470             TO PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+002480         DISPLAY 'CONTACT ' WS-CONTACT-IDX ' NUMBER: '
+002490         ACCEPT WS-ENTERED-CONTACT-NUMBER
+002500         MOVE WS-ENTERED-CONTACT-NUMBER
+002510             TO PERS-CONTACT-NUMBER(WS-CONTACT-IDX)
+002520     END-IF.
+002530 2130-EXIT.
+002540     EXIT.
+002550
+002560*****************************************************************
+002570*    2200-CHANGE-PERSON - READ THE RECORD BY NUMBER, ACCEPT NEW
+002580*    NAME/WEIGHT AND CONTACT TABLE ENTRIES, REWRITE IT.  WEIGHT IS
+002590*    RE-PROMPTED UNTIL VALID.  LOGS A CHANGE AUDIT RECORD.
+002600*****************************************************************
+002610 2200-CHANGE-PERSON.
+002620     DISPLAY 'ENTER NUMBER TO CHANGE: '.
+002630     ACCEPT WS-ENTERED-NUMBER.
+002640     MOVE WS-ENTERED-NUMBER TO PERS-NUMBER.
+002650     READ PERSONS-FILE
+002660         INVALID KEY
+002670             DISPLAY 'PERSMNT - NUMBER NOT FOUND'
+002680     END-READ.
+002690     IF FS-PERSONS-OK
+002700         MOVE PERS-NAME   TO WS-BEFORE-NAME
+002710         MOVE PERS-WEIGHT TO WS-BEFORE-WEIGHT
+002720         DISPLAY 'CURRENT NAME.... ' PERS-NAME
+002730         DISPLAY 'CURRENT WEIGHT.. ' PERS-WEIGHT
+002740         DISPLAY 'ENTER NEW NAME: '
+002750         ACCEPT WS-ENTERED-NAME
+002760         DISPLAY 'ENTER NEW WEIGHT: '
+002765         SET ENTRY-IS-VALID TO FALSE
+002770         PERFORM 2120-ACCEPT-WEIGHT THRU 2120-EXIT
+002780             UNTIL ENTRY-IS-VALID
+002790         MOVE WS-ENTERED-NAME   TO PERS-NAME
+002800         MOVE WS-NUMERIC-WEIGHT TO PERS-WEIGHT
+002810         PERFORM 2230-CHANGE-CONTACT THRU 2230-EXIT
+002820             VARYING WS-CONTACT-IDX FROM 1 BY 1
+002830             UNTIL WS-CONTACT-IDX > 3
+002840         REWRITE PERSON-RECORD
+002850             INVALID KEY
+002860                 DISPLAY 'PERSMNT - REWRITE FAILED'
+002870             NOT INVALID KEY
+002880                 PERFORM 8100-WRITE-AUDIT-CHANGE THRU 8100-EXIT
+002890         END-REWRITE
+002900     END-IF.
+002910 2200-EXIT.
+002920     EXIT.
+002930
+002940*****************************************************************
+002950*    2230-CHANGE-CONTACT - SHOW ONE CONTACT TABLE SLOT AND LET THE
+002960*    OPERATOR LEAVE IT, CLEAR IT, OR REPLACE IT.  A BLANK TYPE
+002970*    LEAVES THE SLOT AS IS; A TYPE OF '-' CLEARS IT; ANY OTHER
+002980*    TYPE REPLACES THE SLOT WITH A NEW TYPE AND NUMBER.
+002990*****************************************************************
+003000 2230-CHANGE-CONTACT.
+003010     DISPLAY 'CONTACT ' WS-CONTACT-IDX ' IS '
+003020         PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+003030         ' ' PERS-CONTACT-NUMBER(WS-CONTACT-IDX).
+003040     DISPLAY 'NEW TYPE (H/M/W, BLANK=LEAVE, -=CLEAR): '.
+003050     ACCEPT WS-ENTERED-CONTACT-TYPE.
+003060     IF WS-ENTERED-CONTACT-TYPE NOT = SPACE
+003070         IF WS-ENTERED-CONTACT-TYPE = '-'
+003080             MOVE SPACES TO PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+003090             MOVE SPACES TO PERS-CONTACT-NUMBER(WS-CONTACT-IDX)
+003100         ELSE
+003110             MOVE WS-ENTERED-CONTACT-TYPE
+003120                 TO PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+003130             DISPLAY 'NEW NUMBER: '
+003140             ACCEPT WS-ENTERED-CONTACT-NUMBER
+003150             MOVE WS-ENTERED-CONTACT-NUMBER
+003160                 TO PERS-CONTACT-NUMBER(WS-CONTACT-IDX)
+003170         END-IF
+003180     END-IF.
+003190 2230-EXIT.
+003200     EXIT.
+003210
+003220*****************************************************************
+003230*    2300-DELETE-PERSON - READ THE RECORD BY NUMBER AND DELETE
+003240*    IT.  LOGS A DELETE AUDIT RECORD.
+003250*****************************************************************
+003260 2300-DELETE-PERSON.
+003270     DISPLAY 'ENTER NUMBER TO DELETE: '.
+003280     ACCEPT WS-ENTERED-NUMBER.
+003290     MOVE WS-ENTERED-NUMBER TO PERS-NUMBER.
+003300     READ PERSONS-FILE
+003310         INVALID KEY
+003320             DISPLAY 'PERSMNT - NUMBER NOT FOUND'
+003330     END-READ.
+003340     IF FS-PERSONS-OK
+003350         MOVE PERS-NAME   TO WS-BEFORE-NAME
+003360         MOVE PERS-WEIGHT TO WS-BEFORE-WEIGHT
+003370         DELETE PERSONS-FILE
+003380             INVALID KEY
+003390                 DISPLAY 'PERSMNT - DELETE FAILED'
+003400             NOT INVALID KEY
+003410                 PERFORM 8200-WRITE-AUDIT-DELETE THRU 8200-EXIT
+003420         END-DELETE
+003430     END-IF.
+003440 2300-EXIT.
+003450     EXIT.
+003460
+003470*****************************************************************
+003480*    2400-INQUIRE-PERSON - READ THE RECORD BY NUMBER AND DISPLAY
+003490*    IT, INCLUDING ANY CONTACT NUMBERS ON FILE.  NO AUDIT RECORD
+003500*    IS WRITTEN FOR A READ-ONLY INQUIRY.
+003510*****************************************************************
+003520 2400-INQUIRE-PERSON.
+003530     DISPLAY 'ENTER NUMBER TO INQUIRE: '.
+003540     ACCEPT WS-ENTERED-NUMBER.
+003550     MOVE WS-ENTERED-NUMBER TO PERS-NUMBER.
+003560     READ PERSONS-FILE
+003570         INVALID KEY
+003580             DISPLAY 'PERSMNT - NUMBER NOT FOUND'
+003590     END-READ.
+003600     IF FS-PERSONS-OK
+003610         DISPLAY 'NAME..... ' PERS-NAME
+003620         DISPLAY 'NUMBER... ' PERS-NUMBER
+003630         DISPLAY 'WEIGHT... ' PERS-WEIGHT
+003640         PERFORM 2410-DISPLAY-CONTACT THRU 2410-EXIT
+003650             VARYING WS-CONTACT-IDX FROM 1 BY 1
+003660             UNTIL WS-CONTACT-IDX > 3
+003670     END-IF.
+003680 2400-EXIT.
+003690     EXIT.
+003700
+003710*****************************************************************
+003720*    2410-DISPLAY-CONTACT - SHOW ONE CONTACT TABLE ENTRY IF IT IS
+003730*    NOT BLANK.
+003740*****************************************************************
+003750 2410-DISPLAY-CONTACT.
+003760     IF PERS-CONTACT-TYPE(WS-CONTACT-IDX) NOT = SPACE
+003770         DISPLAY 'CONTACT... ' PERS-CONTACT-TYPE(WS-CONTACT-IDX)
+003780             ' ' PERS-CONTACT-NUMBER(WS-CONTACT-IDX)
+003790     END-IF.
+003800 2410-EXIT.
+003810     EXIT.
+003820
+003830*****************************************************************
+003840*    8000-WRITE-AUDIT-RECORD - LOG AN ADD.  WS-BEFORE-NAME AND
+003850*    WS-BEFORE-WEIGHT MUST BE SET BY THE CALLING PARAGRAPH.
+003860*****************************************************************
+003870 8000-WRITE-AUDIT-RECORD.
+003880     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+003890     ACCEPT AUD-TIME FROM TIME.
+003895     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+003900     SET AUD-OP-IS-ADD TO TRUE.
+003910     MOVE PERS-NUMBER TO AUD-NUMBER.
+003920     MOVE WS-BEFORE-NAME   TO AUD-BEFORE-NAME.
+003930     MOVE WS-BEFORE-WEIGHT TO AUD-BEFORE-WEIGHT.
+003940     MOVE PERS-NAME        TO AUD-AFTER-NAME.
+003950     MOVE PERS-WEIGHT      TO AUD-AFTER-WEIGHT.
+003960     WRITE AUDIT-RECORD.
+003970 8000-EXIT.
+003980     EXIT.
+003990
+004000*****************************************************************
+004010*    8100-WRITE-AUDIT-CHANGE - LOG A CHANGE.  WS-BEFORE-NAME AND
+004020*    WS-BEFORE-WEIGHT MUST BE SET BY THE CALLING PARAGRAPH BEFORE
+004030*    THE REWRITE.
+004040*****************************************************************
+004050 8100-WRITE-AUDIT-CHANGE.
+004060     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+004070     ACCEPT AUD-TIME FROM TIME.
+004075     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+004080     SET AUD-OP-IS-CHANGE TO TRUE.
+004090     MOVE PERS-NUMBER TO AUD-NUMBER.
+004100     MOVE WS-BEFORE-NAME   TO AUD-BEFORE-NAME.
+004110     MOVE WS-BEFORE-WEIGHT TO AUD-BEFORE-WEIGHT.
+004120     MOVE PERS-NAME        TO AUD-AFTER-NAME.
+004130     MOVE PERS-WEIGHT      TO AUD-AFTER-WEIGHT.
+004140     WRITE AUDIT-RECORD.
+004150 8100-EXIT.
+004160     EXIT.
+004170
+004180*****************************************************************
+004190*    8200-WRITE-AUDIT-DELETE - LOG A DELETE.  THE AFTER FIELDS
+004200*    ARE LEFT AT SPACES/ZERO SINCE THE RECORD NO LONGER EXISTS.
+004210*****************************************************************
+004220 8200-WRITE-AUDIT-DELETE.
+004230     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+004240     ACCEPT AUD-TIME FROM TIME.
+004245     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+004250     SET AUD-OP-IS-DELETE TO TRUE.
+004260     MOVE PERS-NUMBER TO AUD-NUMBER.
+004270     MOVE WS-BEFORE-NAME   TO AUD-BEFORE-NAME.
+004280     MOVE WS-BEFORE-WEIGHT TO AUD-BEFORE-WEIGHT.
+004290     MOVE SPACES TO AUD-AFTER-NAME.
+004300     MOVE ZERO   TO AUD-AFTER-WEIGHT.
+004310     WRITE AUDIT-RECORD.
+004320 8200-EXIT.
+004330     EXIT.
+004340
+004350*****************************************************************
+004360*    9000-TERMINATE - CLOSE THE FILES.
+004370*****************************************************************
+004380 9000-TERMINATE.
+004390     CLOSE PERSONS-FILE.
+004400     CLOSE AUDIT-FILE.
+004410 9000-EXIT.
+004420     EXIT.
