@@ -0,0 +1,36 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK:    AUDITREC
+000040*    PURPOSE:     AUDIT TRAIL RECORD WRITTEN TO THE PERSAUDT
+000050*                 FILE BY EVERY PROGRAM THAT ADDS, CHANGES, OR
+000060*                 DELETES A RECORD ON THE PERSONS MASTER.  HOLDS
+000070*                 THE BEFORE AND AFTER NAME/WEIGHT AND THE
+000080*                 OPERATOR ID SO "WHO CHANGED THIS AND WHEN" CAN
+000090*                 BE ANSWERED LATER.
+000100*
+000110*    MODIFICATION HISTORY
+000120*    ------------------------------------------------------------
+000130*    2026-08-08  IB   ORIGINAL.
+000140*    2026-08-08  IB   ADDED AUD-OPERATOR-ID - A BEFORE/AFTER
+000150*                      VALUE WITHOUT WHO CHANGED IT IS ONLY HALF
+000160*                      AN AUDIT TRAIL.
+000170*****************************************************************
+000180 01  AUDIT-RECORD.
+000190     05  AUD-TIMESTAMP.
+000200         10  AUD-DATE            PIC 9(08).
+000210         10  AUD-TIME            PIC 9(08).
+000220     05  AUD-OPERATOR-ID         PIC X(08).
+000230     05  AUD-OPERATION           PIC X(01).
+000240         88  AUD-OP-IS-ADD                 VALUE 'A'.
+000250         88  AUD-OP-IS-CHANGE               VALUE 'C'.
+000260         88  AUD-OP-IS-DELETE               VALUE 'D'.
+000270     05  AUD-NUMBER              PIC X(11).
+000280*        FIELD VALUES BEFORE THE TRANSACTION.  SPACES/ZERO ON
+000290*        AN ADD, SINCE THERE IS NO PRIOR RECORD.
+000300     05  AUD-BEFORE-NAME         PIC X(20).
+000310     05  AUD-BEFORE-WEIGHT       PIC 9(02).
+000320*        FIELD VALUES AFTER THE TRANSACTION.  SPACES/ZERO ON
+000330*        A DELETE, SINCE THE RECORD NO LONGER EXISTS.
+000340     05  AUD-AFTER-NAME          PIC X(20).
+000350     05  AUD-AFTER-WEIGHT        PIC 9(02).
+000360
