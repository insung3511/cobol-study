@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*                                                                 
+000030*    COPYBOOK:    PERSEXCR                                       
+000040*    PURPOSE:     EXCEPTION REPORT RECORD - ONE LINE PER PERSON  
+000050*                 RECORD REJECTED BY THE LOAD/VALIDATION PASS.   
+000060*                                                                 
+000070*    MODIFICATION HISTORY                                        
+000080*    ------------------------------------------------------------
+000090*    2026-08-08  IB   ORIGINAL - NUMBER EDITS.                   
+000100*    2026-08-08  IB   ADDED FOR WEIGHT RANGE EDITS TOO.          
+000110*****************************************************************
+000120 01  EXCEPTION-RECORD.
+000130    05  EXCP-NUMBER               PIC X(11).
+000140    05  FILLER                    PIC X(02)   VALUE SPACES.
+000150    05  EXCP-NAME                 PIC X(20).
+000160    05  FILLER                    PIC X(02)   VALUE SPACES.
+000170    05  EXCP-REASON               PIC X(40).
+000180 
