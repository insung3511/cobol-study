@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*
+000030*    COPYBOOK:    WGTLIMIT
+000040*    PURPOSE:     LOW/HIGH BOUNDS FOR THE WEIGHT RANGE EDIT,
+000050*                 SHARED BY EVERY PROGRAM THAT EDITS A WEIGHT
+000060*                 VALUE BEFORE IT GOES ONTO THE PERSONS MASTER,
+000070*                 SO THE VALID RANGE ONLY HAS TO CHANGE IN ONE
+000080*                 PLACE.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    ------------------------------------------------------------
+000120*    2026-08-08  IB   ORIGINAL - PULLED OUT OF PERSLOAD AND
+000130*                      PERSMNT, WHICH HAD EACH CODED THEIR OWN
+000140*                      COPY OF THE SAME 30/99 LIMITS.
+000150*****************************************************************
+000160 77  WS-WEIGHT-LOW              PIC 9(02)  VALUE 30.
+000170 77  WS-WEIGHT-HIGH             PIC 9(02)  VALUE 99.
