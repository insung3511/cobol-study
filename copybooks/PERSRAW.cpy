@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*                                                                 
+000030*    COPYBOOK:    PERSRAW                                        
+000040*    PURPOSE:     RAW (UNEDITED) PERSON INPUT RECORD AS IT       
+000050*                 ARRIVES FROM THE FEEDER SYSTEM, BEFORE THE     
+000060*                 LOAD/VALIDATION PASS HAS RUN AGAINST IT.       
+000070*                 FIELDS ARE CARRIED AS X SO A BAD VALUE (NON-   
+000080*                 NUMERIC NUMBER, OUT-OF-RANGE WEIGHT) CAN BE    
+000090*                 DETECTED RATHER THAN REJECTED BY THE COMPILER. 
+000100*                                                                 
+000110*    MODIFICATION HISTORY
+000120*    ------------------------------------------------------------
+000130*    2026-08-08  IB   ORIGINAL.
+000135*    2026-08-08  IB   ADDED PRAW-CONTACT-TABLE TO CARRY HOME/
+000136*                      MOBILE/WORK NUMBERS THROUGH TO THE MASTER.
+000140*****************************************************************
+000150 01  PERSON-RAW-RECORD.
+000160    05  PRAW-NUMBER              PIC X(11).
+000170    05  PRAW-NAME                PIC X(20).
+000180    05  PRAW-WEIGHT              PIC X(02).
+000182    05  PRAW-CONTACT-TABLE       OCCURS 3 TIMES
+000183                                 INDEXED BY PRAW-CONTACT-IDX.
+000184        10  PRAW-CONTACT-TYPE    PIC X(01).
+000185        10  PRAW-CONTACT-NUMBER  PIC X(11).
+000190
