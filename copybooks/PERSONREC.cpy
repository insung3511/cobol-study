@@ -0,0 +1,32 @@
+000010*****************************************************************
+000020*                                                                 
+000030*    COPYBOOK:    PERSONREC                                      
+000040*    PURPOSE:     PERSON MASTER RECORD LAYOUT - SHARED BY ALL    
+000050*                 PROGRAMS THAT OPEN THE PERSONS MASTER FILE.    
+000060*                                                                 
+000070*    MODIFICATION HISTORY                                        
+000080*    ------------------------------------------------------------
+000090*    2026-08-08  IB   ORIGINAL - PULLED OUT OF VARIABLE-STUDY
+000100*                      WORKING-STORAGE SO THE LAYOUT CAN BE
+000110*                      SHARED WITH THE PERSONS MASTER FILE.
+000115*    2026-08-08  IB   WIDENED PERS-NUMBER FROM X(10) TO X(11) -
+000116*                      THE OLD WIDTH WAS TRUNCATING EVERY VALUE.
+000117*    2026-08-08  IB   ADDED PERS-CONTACT-TABLE SO A PERSON CAN
+000118*                      CARRY A HOME/MOBILE/WORK NUMBER IN
+000119*                      ADDITION TO THE PRIMARY PERS-NUMBER KEY.
+000120*****************************************************************
+000130 01  PERSON-RECORD.
+000140*        PRIMARY KEY FOR THE PERSONS MASTER FILE.
+000150    05  PERS-NUMBER             PIC X(11).
+000160    05  PERS-NAME               PIC X(20).
+000170    05  PERS-WEIGHT             PIC 9(02).
+000172*        ADDITIONAL CONTACT NUMBERS (HOME/MOBILE/WORK).  AN
+000173*        UNUSED ENTRY IS LEFT WITH PERS-CONTACT-TYPE = SPACE.
+000174    05  PERS-CONTACT-TABLE      OCCURS 3 TIMES
+000175                                INDEXED BY PERS-CONTACT-IDX.
+000176        10  PERS-CONTACT-TYPE   PIC X(01).
+000177            88  PERS-CONTACT-IS-HOME      VALUE 'H'.
+000178            88  PERS-CONTACT-IS-MOBILE    VALUE 'M'.
+000179            88  PERS-CONTACT-IS-WORK      VALUE 'W'.
+000180        10  PERS-CONTACT-NUMBER PIC X(11).
+000190
