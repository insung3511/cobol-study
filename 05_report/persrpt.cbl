@@ -0,0 +1,245 @@
+000010*****************************************************************
+000020*                                                                 
+000030*    PROGRAM:      PERSRPT                                       
+000040*    AUTHOR:       INSUNG BAHK                                   
+000050*    INSTALLATION: PERSONNEL SYSTEMS                             
+000060*    DATE-WRITTEN: 2026-08-08                                    
+000070*                                                                 
+000080*    REMARKS.      PRINTS THE PERSONNEL ROSTER FROM THE SORTED
+000090*                  PERSSEQ EXTRACT - PAGE HEADERS, ONE DETAIL
+000100*                  LINE PER PERSON, A WEIGHT TOTAL/AVERAGE AT
+000110*                  THE END, AND A NEW PAGE WHENEVER THE FIRST
+000120*                  LETTER OF THE NAME CHANGES.
+000130*
+000140*    MODIFICATION HISTORY
+000150*    ------------------------------------------------------------
+000160*    2026-08-08  IB   ORIGINAL.
+000165*    2026-08-08  IB   READS THE PERSSEQ EXTRACT PRODUCED BY THE
+000166*                      NEW SORT STEP (PERSSORT) INSTEAD OF THE
+000167*                      PERSONS MASTER DIRECTLY, NOW THAT A SORT
+000168*                      STEP EXISTS TO PUT RECORDS IN ORDER.
+000170*****************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID.     PERSRPT.
+000200 AUTHOR.         INSUNG BAHK.
+000210 INSTALLATION.   PERSONNEL SYSTEMS.
+000220 DATE-WRITTEN.   2026-08-08.
+000230 DATE-COMPILED.  2026-08-08.
+000240 
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT PERSONS-FILE ASSIGN TO "PERSSEQ"
+000330         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS FS-PERSONS.
+000370 
+000380     SELECT PRINT-FILE ASSIGN TO "PERSRPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS FS-PRINT.
+000410 
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  PERSONS-FILE
+000450     LABEL RECORDS ARE STANDARD.
+000460     COPY PERSONREC.
+000470 
+000480 FD  PRINT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  PRINT-LINE                 PIC X(80).
+000510 
+000520 WORKING-STORAGE SECTION.
+000530 77  FS-PERSONS               PIC X(02)   VALUE '00'.
+000540 77  FS-PRINT                 PIC X(02)   VALUE '00'.
+000550 
+000560 77  WS-LINES-PER-PAGE         PIC 9(02)  VALUE 20.
+000570 77  WS-LINE-COUNT             PIC 9(02)  VALUE ZERO COMP.
+000580 77  WS-PAGE-COUNT             PIC 9(04)  VALUE ZERO COMP.
+000590 77  WS-RECORD-COUNT           PIC 9(07)  VALUE ZERO COMP.
+000600 77  WS-WEIGHT-TOTAL           PIC 9(09)  VALUE ZERO COMP.
+000610 77  WS-WEIGHT-AVERAGE         PIC 9(05)V9(02) VALUE ZERO.
+000620 
+000630 01  WS-SWITCHES.
+000640     05  WS-EOF-SWITCH          PIC X(01)  VALUE 'N'.
+000650         88  EOF-PERSONS                   VALUE 'Y'.
+000660     05  WS-FIRST-RECORD-SWITCH PIC X(01)  VALUE 'Y'.
+000670         88  FIRST-RECORD           VALUE 'Y' FALSE 'N'.
+000680 
+000690 01  WS-PRIOR-INITIAL           PIC X(01)  VALUE SPACE.
+000700 
+000710 01  WS-RUN-DATE.
+000720     05  WS-RUN-YY              PIC 9(02).
+000730     05  WS-RUN-MM              PIC 9(02).
+000740     05  WS-RUN-DD              PIC 9(02).
+000750 
+000760 01  WS-RUN-DATE-PRINT           PIC X(08).
+000770 
+000780 01  HDG-LINE-1.
+000790     05  FILLER                  PIC X(25)  VALUE SPACES.
+000800     05  FILLER                  PIC X(25)
+000810         VALUE 'PERSONNEL ROSTER REPORT'.
+000820     05  FILLER                  PIC X(10)  VALUE SPACES.
+000830     05  FILLER                  PIC X(05)  VALUE 'PAGE '.
+000840     05  HDG1-PAGE-NO            PIC ZZZ9.
+000850 
+000860 01  HDG-LINE-2.
+000870     05  FILLER                  PIC X(25)  VALUE SPACES.
+000880     05  FILLER                  PIC X(06)  VALUE 'DATE: '.
+000890     05  HDG2-RUN-DATE           PIC X(08).
+000900 
+000910 01  HDG-LINE-3.
+000920     05  FILLER                  PIC X(01)  VALUE SPACES.
+000930     05  FILLER                  PIC X(20)  VALUE 'NAME'.
+000940     05  FILLER                  PIC X(13)  VALUE 'NUMBER'.
+000950     05  FILLER                  PIC X(06)  VALUE 'WEIGHT'.
+000960 
+000970 01  DETAIL-LINE.
+000980     05  FILLER                  PIC X(01)  VALUE SPACES.
+000990     05  DTL-NAME                PIC X(20).
+001000     05  FILLER                  PIC X(02)  VALUE SPACES.
+001010     05  DTL-NUMBER              PIC X(11).
+001020     05  FILLER                  PIC X(02)  VALUE SPACES.
+001030     05  DTL-WEIGHT              PIC ZZ9.
+001040 
+001050 01  TOTAL-LINE-1.
+001060     05  FILLER              PIC X(01)   VALUE SPACES.
+001070     05  FILLER              PIC X(18)   VALUE 'TOTAL PERSONS...'.
+001080     05  TOT-RECORD-COUNT    PIC ZZZ,ZZ9.
+001090
+001100 01  TOTAL-LINE-2.
+001110     05  FILLER              PIC X(01)   VALUE SPACES.
+001120     05  FILLER              PIC X(18)   VALUE 'TOTAL WEIGHT....'.
+001130     05  TOT-WEIGHT          PIC ZZZ,ZZ9.
+001140
+001150 01  TOTAL-LINE-3.
+001160     05  FILLER              PIC X(01)   VALUE SPACES.
+001170     05  FILLER              PIC X(18)   VALUE 'AVERAGE WEIGHT..'.
+001180     05  TOT-AVERAGE         PIC ZZZ9.99.
+001190 
+001200 PROCEDURE DIVISION.
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001230     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001240         UNTIL EOF-PERSONS.
+001250     PERFORM 7000-PRINT-TOTALS THRU 7000-EXIT.
+001260     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001270     STOP RUN.
+001280 
+001290*****************************************************************
+001300*    1000-INITIALIZE - OPEN FILES, GET THE RUN DATE, PRIME READ. 
+001310*****************************************************************
+001320 1000-INITIALIZE.
+001330     OPEN INPUT  PERSONS-FILE.
+001340     OPEN OUTPUT PRINT-FILE.
+001350     ACCEPT WS-RUN-DATE FROM DATE.
+001360     STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YY
+001370         DELIMITED BY SIZE INTO WS-RUN-DATE-PRINT.
+001380     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+001390 1000-EXIT.
+001400     EXIT.
+001410 
+001420 1100-READ-INPUT.
+001430     READ PERSONS-FILE
+001440         AT END
+001450             SET EOF-PERSONS TO TRUE
+001460     END-READ.
+001470 1100-EXIT.
+001480     EXIT.
+001490 
+001500*****************************************************************
+001510*    2000-PROCESS-RECORD - BREAK THE PAGE WHEN THE NAME'S FIRST   
+001520*    LETTER CHANGES, PRINT THE DETAIL LINE, ACCUMULATE TOTALS.    
+001530*****************************************************************
+001540 2000-PROCESS-RECORD.
+001550     IF FIRST-RECORD
+001560         MOVE PERS-NAME(1:1) TO WS-PRIOR-INITIAL
+001570         SET FIRST-RECORD TO FALSE
+001580         PERFORM 5000-PRINT-HEADERS THRU 5000-EXIT
+001590     ELSE
+001600         IF PERS-NAME(1:1) NOT = WS-PRIOR-INITIAL
+001610             MOVE PERS-NAME(1:1) TO WS-PRIOR-INITIAL
+001620             PERFORM 5000-PRINT-HEADERS THRU 5000-EXIT
+001630         ELSE
+001640             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001650                 PERFORM 5000-PRINT-HEADERS THRU 5000-EXIT
+001660             END-IF
+001670         END-IF
+001680     END-IF.
+001690     PERFORM 6000-PRINT-DETAIL THRU 6000-EXIT.
+001700     ADD PERS-WEIGHT TO WS-WEIGHT-TOTAL.
+001710     ADD 1 TO WS-RECORD-COUNT.
+001720     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+001730 2000-EXIT.
+001740     EXIT.
+001750 
+001760*****************************************************************
+001770*    5000-PRINT-HEADERS - START A NEW PAGE.                       
+001780*****************************************************************
+001790 5000-PRINT-HEADERS.
+001800     ADD 1 TO WS-PAGE-COUNT.
+001810     MOVE WS-PAGE-COUNT TO HDG1-PAGE-NO.
+001820     MOVE WS-RUN-DATE-PRINT TO HDG2-RUN-DATE.
+001830     IF WS-PAGE-COUNT > 1
+001840         MOVE SPACES TO PRINT-LINE
+001850         WRITE PRINT-LINE
+001860         WRITE PRINT-LINE
+001870     END-IF.
+001880     MOVE HDG-LINE-1 TO PRINT-LINE.
+001890     WRITE PRINT-LINE.
+001900     MOVE HDG-LINE-2 TO PRINT-LINE.
+001910     WRITE PRINT-LINE.
+001920     MOVE SPACES TO PRINT-LINE.
+001930     WRITE PRINT-LINE.
+001940     MOVE HDG-LINE-3 TO PRINT-LINE.
+001950     WRITE PRINT-LINE.
+001960     MOVE ZERO TO WS-LINE-COUNT.
+001970 5000-EXIT.
+001980     EXIT.
+001990 
+002000*****************************************************************
+002010*    6000-PRINT-DETAIL - ONE LINE PER PERSON.                     
+002020*****************************************************************
+002030 6000-PRINT-DETAIL.
+002040     MOVE PERS-NAME   TO DTL-NAME.
+002050     MOVE PERS-NUMBER TO DTL-NUMBER.
+002060     MOVE PERS-WEIGHT TO DTL-WEIGHT.
+002070     MOVE DETAIL-LINE TO PRINT-LINE.
+002080     WRITE PRINT-LINE.
+002090     ADD 1 TO WS-LINE-COUNT.
+002100 6000-EXIT.
+002110     EXIT.
+002120 
+002130*****************************************************************
+002140*    7000-PRINT-TOTALS - FINAL WEIGHT TOTAL AND AVERAGE.          
+002150*****************************************************************
+002160 7000-PRINT-TOTALS.
+002170     MOVE SPACES TO PRINT-LINE.
+002180     WRITE PRINT-LINE.
+002190     MOVE WS-RECORD-COUNT TO TOT-RECORD-COUNT.
+002200     MOVE TOTAL-LINE-1 TO PRINT-LINE.
+002210     WRITE PRINT-LINE.
+002220     MOVE WS-WEIGHT-TOTAL TO TOT-WEIGHT.
+002230     MOVE TOTAL-LINE-2 TO PRINT-LINE.
+002240     WRITE PRINT-LINE.
+002250     IF WS-RECORD-COUNT > ZERO
+002260         COMPUTE WS-WEIGHT-AVERAGE ROUNDED =
+002270             WS-WEIGHT-TOTAL / WS-RECORD-COUNT
+002280     END-IF.
+002290     MOVE WS-WEIGHT-AVERAGE TO TOT-AVERAGE.
+002300     MOVE TOTAL-LINE-3 TO PRINT-LINE.
+002310     WRITE PRINT-LINE.
+002320 7000-EXIT.
+002330     EXIT.
+002340 
+002350*****************************************************************
+002360*    9000-TERMINATE - CLOSE FILES.                                
+002370*****************************************************************
+002380 9000-TERMINATE.
+002390     CLOSE PERSONS-FILE.
+002400     CLOSE PRINT-FILE.
+002410 9000-EXIT.
+002420     EXIT.
+002430 
