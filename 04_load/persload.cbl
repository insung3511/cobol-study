@@ -0,0 +1,323 @@
+000010*****************************************************************
+000020*
+000030*    PROGRAM:      PERSLOAD
+000040*    AUTHOR:       INSUNG BAHK
+000050*    INSTALLATION: PERSONNEL SYSTEMS
+000060*    DATE-WRITTEN: 2026-08-08
+000070*
+000080*    REMARKS.      LOAD/VALIDATION PASS FOR THE PERSONS MASTER.
+000090*                  READS RAW PERSON RECORDS, EDITS THE NUMBER
+000100*                  FIELD FOR NUMERIC CONTENT AND LENGTH AND THE
+000110*                  WEIGHT FIELD FOR A VALID RANGE, WRITES GOOD
+000120*                  RECORDS TO THE PERSONS MASTER AND BAD ONES
+000130*                  WITH A REASON TO THE EXCEPTION REPORT.  EACH
+000140*                  RECORD ADDED TO THE MASTER IS ALSO LOGGED TO
+000150*                  THE PERSAUDT AUDIT TRAIL.
+000160*                  THIS STEP MUST RUN BEFORE ANYTHING ELSE
+000170*                  TOUCHES THE PERSONS MASTER FILE ON ITS FIRST
+000180*                  (INITIAL BUILD) RUN.  ON LATER RUNS IT ADDS
+000190*                  NEW FEED RECORDS TO THE EXISTING MASTER AND
+000200*                  AUDIT TRAIL WITHOUT DISTURBING RECORDS PERSMNT
+000210*                  HAS ADDED, CHANGED, OR DELETED IN BETWEEN.
+000220*
+000230*    MODIFICATION HISTORY
+000240*    ------------------------------------------------------------
+000250*    2026-08-08  IB   ORIGINAL - NUMBER VALIDATION.
+000260*    2026-08-08  IB   ADDED WEIGHT RANGE EDIT (30-99).
+000270*    2026-08-08  IB   LOG EACH RECORD ADDED TO THE MASTER TO
+000280*                      THE PERSAUDT AUDIT TRAIL.
+000290*    2026-08-08  IB   OPEN PERSONS I-O AND EXTEND PERSAUDT
+000300*                      INSTEAD OF OUTPUT, SO A LATER RUN OF THIS
+000310*                      STEP NO LONGER WIPES OUT EVERYTHING
+000320*                      PERSMNT DID TO THE MASTER AND AUDIT TRAIL
+000330*                      SINCE THE LAST LOAD.
+000335*    2026-08-08  IB   OPEN I-O FAILS WITH NOTHING TO FALL BACK ON
+000336*                      WHEN PERSONS DOESN'T EXIST YET, WHICH IS
+000337*                      EXACTLY THE FIRST RUN THAT IS SUPPOSED TO
+000338*                      BUILD IT - 1010-OPEN-PERSONS NOW FALLS
+000339*                      BACK TO OPEN OUTPUT WHEN THE FIRST OPEN
+000340*                      COMES BACK FILE-NOT-FOUND.  AUD-OPERATOR-ID
+000341*                      IS NOW STAMPED ON EVERY AUDIT RECORD THIS
+000342*                      PROGRAM WRITES, AND THE WEIGHT RANGE BOUNDS
+000343*                      MOVED TO THE SHARED WGTLIMIT COPYBOOK.
+000344*****************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID.     PERSLOAD.
+000370 AUTHOR.         INSUNG BAHK.
+000380 INSTALLATION.   PERSONNEL SYSTEMS.
+000390 DATE-WRITTEN.   2026-08-08.
+000400 DATE-COMPILED.  2026-08-08.
+000410
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER.   IBM-370.
+000450 OBJECT-COMPUTER.   IBM-370.
+000460
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT PERSON-IN-FILE ASSIGN TO "PERSIN"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS FS-PERSON-IN.
+000520
+000530     SELECT PERSONS-FILE ASSIGN TO "PERSONS"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS PERS-NUMBER
+000570         FILE STATUS IS FS-PERSONS.
+000580
+000590     SELECT EXCEPTION-FILE ASSIGN TO "PERSEXCP"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS FS-EXCEPTION.
+000620
+000630     SELECT AUDIT-FILE ASSIGN TO "PERSAUDT"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS FS-AUDIT.
+000660
+000670     SELECT CHECKPOINT-FILE ASSIGN TO "PERSCHKP"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS FS-CHECKPOINT.
+000700
+000710*        CHECKPOINT/RESTART - A CHECKPOINT RECORD IS WRITTEN TO
+000720*        PERSCHKP EVERY 50 INPUT RECORDS SO THE JOB CAN BE
+000730*        RESTARTED FROM THE LAST CHECKPOINT IF THIS STEP ABENDS
+000740*        INSTEAD OF RERUNNING THE LOAD FROM THE BEGINNING.
+000750 I-O-CONTROL.
+000760     RERUN ON CHECKPOINT-FILE EVERY 50 RECORDS OF PERSON-IN-FILE.
+000770
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  PERSON-IN-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820     COPY PERSRAW.
+000830
+000840 FD  PERSONS-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860     COPY PERSONREC.
+000870
+000880 FD  EXCEPTION-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900     COPY PERSEXCR.
+000910
+000920 FD  AUDIT-FILE
+000930     LABEL RECORDS ARE STANDARD.
+000940     COPY AUDITREC.
+000950
+000960 FD  CHECKPOINT-FILE
+000970     LABEL RECORDS ARE STANDARD.
+000980 01  CHECKPOINT-RECORD           PIC X(80).
+000990
+001000 WORKING-STORAGE SECTION.
+001010 77  FS-PERSON-IN             PIC X(02)   VALUE '00'.
+001020 77  FS-PERSONS               PIC X(02)   VALUE '00'.
+001030     88  FS-PERSONS-OK                    VALUE '00'.
+001035     88  FS-PERSONS-NOT-FOUND             VALUE '35'.
+001040 77  FS-EXCEPTION              PIC X(02)  VALUE '00'.
+001050 77  FS-AUDIT                  PIC X(02)  VALUE '00'.
+001060 77  FS-CHECKPOINT             PIC X(02)  VALUE '00'.
+001070
+001080 77  WS-INPUT-COUNT            PIC 9(07)  VALUE ZERO COMP.
+001090 77  WS-LOADED-COUNT           PIC 9(07)  VALUE ZERO COMP.
+001100 77  WS-REJECT-COUNT           PIC 9(07)  VALUE ZERO COMP.
+001110
+001120*        LOW/HIGH BOUNDS FOR THE WEIGHT RANGE EDIT - SHARED WITH
+001130*        PERSMNT VIA THE WGTLIMIT COPYBOOK SO THE VALID RANGE
+001140*        ONLY HAS TO CHANGE IN ONE PLACE.
+001150 COPY WGTLIMIT.
+001170
+001180 01  WS-SWITCHES.
+001190     05  WS-EOF-SWITCH          PIC X(01)  VALUE 'N'.
+001200         88  EOF-PERSON-IN                 VALUE 'Y'.
+001210     05  WS-VALID-SWITCH        PIC X(01)  VALUE 'Y'.
+001220         88  RECORD-IS-VALID                VALUE 'Y'.
+001230         88  RECORD-IS-INVALID               VALUE 'N'.
+001240
+001250 01  WS-REJECT-REASON          PIC X(40)   VALUE SPACES.
+001260 01  WS-NUMERIC-WEIGHT         PIC 9(02)   VALUE ZERO.
+001270 01  WS-CONTACT-IDX            PIC 9(01)   VALUE ZERO COMP.
+001280
+001290 PROCEDURE DIVISION.
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001320     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001330         UNTIL EOF-PERSON-IN.
+001340     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001350     STOP RUN.
+001360
+001370*****************************************************************
+001380*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ.  PERSONS
+001390*    IS OPENED I-O AND PERSAUDT IS OPENED EXTEND, NOT OUTPUT, SO
+001400*    A SECOND RUN OF THIS STEP ADDS TO BOTH INSTEAD OF ERASING
+001410*    WHAT PERSMNT ADDED, CHANGED, OR DELETED SINCE THE LAST LOAD.
+001420*****************************************************************
+001430 1000-INITIALIZE.
+001440     OPEN INPUT  PERSON-IN-FILE.
+001450     PERFORM 1010-OPEN-PERSONS THRU 1010-EXIT.
+001460     OPEN OUTPUT EXCEPTION-FILE.
+001470     OPEN EXTEND AUDIT-FILE.
+001480     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+001490 1000-EXIT.
+001500     EXIT.
+001505
+001506*****************************************************************
+001507*    1010-OPEN-PERSONS - NORMALLY PERSONS ALREADY EXISTS AND IS
+001508*    OPENED I-O SO THIS RUN ADDS TO IT.  ON THE VERY FIRST RUN,
+001509*    BEFORE THE MASTER HAS EVER BEEN BUILT, THE I-O OPEN COMES
+001510*    BACK FILE-NOT-FOUND, SO THIS FALLS BACK TO OPEN OUTPUT TO
+001511*    CREATE IT.
+001512*****************************************************************
+001513 1010-OPEN-PERSONS.
+001514     OPEN I-O PERSONS-FILE.
+001515     IF FS-PERSONS-NOT-FOUND
+001516         OPEN OUTPUT PERSONS-FILE
+001517     END-IF.
+001518 1010-EXIT.
+001519     EXIT.
+001520
+001521 1100-READ-INPUT.
+001530     READ PERSON-IN-FILE
+001540         AT END
+001550             SET EOF-PERSON-IN TO TRUE
+001560         NOT AT END
+001570             ADD 1 TO WS-INPUT-COUNT
+001580     END-READ.
+001590 1100-EXIT.
+001600     EXIT.
+001610
+001620*****************************************************************
+001630*    2000-PROCESS-RECORD - EDIT ONE RAW RECORD, LOAD IT IF GOOD,
+001640*    REJECT IT WITH A REASON IF NOT, THEN READ THE NEXT ONE.
+001650*****************************************************************
+001660 2000-PROCESS-RECORD.
+001670     SET RECORD-IS-VALID TO TRUE.
+001680     MOVE SPACES TO WS-REJECT-REASON.
+001690     PERFORM 2100-EDIT-NUMBER THRU 2100-EXIT.
+001700     IF RECORD-IS-VALID
+001710         PERFORM 2200-EDIT-WEIGHT THRU 2200-EXIT
+001720     END-IF.
+001730     IF RECORD-IS-VALID
+001740         PERFORM 2300-LOAD-MASTER THRU 2300-EXIT
+001750     ELSE
+001760         PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+001770     END-IF.
+001780     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+001790 2000-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830*    2100-EDIT-NUMBER - NUMBER MUST BE 11 DIGITS, FULLY NUMERIC,
+001840*    WITH NO BLANKS (A BLANK IN THE FIELD MEANS THE VALUE WAS
+001850*    SHORTER THAN 11 DIGITS, I.E. IT WAS TRUNCATED UPSTREAM).
+001860*****************************************************************
+001870 2100-EDIT-NUMBER.
+001880     IF PRAW-NUMBER = SPACES
+001890         MOVE 'NUMBER IS MISSING' TO WS-REJECT-REASON
+001900         SET RECORD-IS-INVALID TO TRUE
+001910     ELSE
+001920         IF PRAW-NUMBER IS NOT NUMERIC
+001930             MOVE 'NUMBER IS NOT NUMERIC OR TRUNCATED'
+001940                 TO WS-REJECT-REASON
+001950             SET RECORD-IS-INVALID TO TRUE
+001960         END-IF
+001970     END-IF.
+001980 2100-EXIT.
+001990     EXIT.
+002000
+002010*****************************************************************
+002020*    2200-EDIT-WEIGHT - WEIGHT MUST BE NUMERIC AND FALL INSIDE
+002030*    THE CONFIGURABLE WS-WEIGHT-LOW/WS-WEIGHT-HIGH RANGE.
+002040*****************************************************************
+002050 2200-EDIT-WEIGHT.
+002060     IF PRAW-WEIGHT IS NOT NUMERIC
+002070         MOVE 'WEIGHT IS NOT NUMERIC' TO WS-REJECT-REASON
+002080         SET RECORD-IS-INVALID TO TRUE
+002090     ELSE
+002100         MOVE PRAW-WEIGHT TO WS-NUMERIC-WEIGHT
+002110         IF WS-NUMERIC-WEIGHT < WS-WEIGHT-LOW
+002120             OR WS-NUMERIC-WEIGHT > WS-WEIGHT-HIGH
+002130             MOVE 'WEIGHT IS OUTSIDE VALID RANGE'
+002140                 TO WS-REJECT-REASON
+002150             SET RECORD-IS-INVALID TO TRUE
+002160         END-IF
+002170     END-IF.
+002180 2200-EXIT.
+002190     EXIT.
+002200
+002210*****************************************************************
+002220*    2300-LOAD-MASTER - A CLEAN RECORD, WRITE IT TO THE MASTER
+002230*    AND LOG THE ADD TO THE AUDIT TRAIL.
+002240*****************************************************************
+002250 2300-LOAD-MASTER.
+002260     MOVE PRAW-NUMBER TO PERS-NUMBER.
+002270     MOVE PRAW-NAME   TO PERS-NAME.
+002280     MOVE WS-NUMERIC-WEIGHT TO PERS-WEIGHT.
+002290     PERFORM 2350-COPY-CONTACT THRU 2350-EXIT
+002300         VARYING WS-CONTACT-IDX FROM 1 BY 1
+002310         UNTIL WS-CONTACT-IDX > 3.
+002320     WRITE PERSON-RECORD
+002330         INVALID KEY
+002340             MOVE 'DUPLICATE NUMBER ON MASTER FILE'
+002350                 TO WS-REJECT-REASON
+002360             PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+002370         NOT INVALID KEY
+002380             ADD 1 TO WS-LOADED-COUNT
+002390             PERFORM 2360-WRITE-AUDIT-RECORD THRU 2360-EXIT
+002400     END-WRITE.
+002410 2300-EXIT.
+002420     EXIT.
+002430
+002440*****************************************************************
+002450*    2350-COPY-CONTACT - CARRY ONE RAW CONTACT TABLE ENTRY
+002460*    (HOME/MOBILE/WORK) THROUGH TO THE MASTER RECORD UNCHANGED.
+002470*****************************************************************
+002480 2350-COPY-CONTACT.
+002490     MOVE PRAW-CONTACT-TYPE(WS-CONTACT-IDX)
+002500         TO PERS-CONTACT-TYPE(WS-CONTACT-IDX).
+002510     MOVE PRAW-CONTACT-NUMBER(WS-CONTACT-IDX)
+002520         TO PERS-CONTACT-NUMBER(WS-CONTACT-IDX).
+002530 2350-EXIT.
+002540     EXIT.
+002550
+002560*****************************************************************
+002570*    2360-WRITE-AUDIT-RECORD - LOG THE ADD TO THE PERSAUDT AUDIT
+002580*    TRAIL.  THERE IS NO PRIOR RECORD ON AN ADD, SO THE BEFORE
+002590*    FIELDS ARE LEFT AT SPACES/ZERO.
+002600*****************************************************************
+002610 2360-WRITE-AUDIT-RECORD.
+002620     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+002630     ACCEPT AUD-TIME FROM TIME.
+002635     MOVE 'PERSLOAD' TO AUD-OPERATOR-ID.
+002640     SET AUD-OP-IS-ADD TO TRUE.
+002650     MOVE PERS-NUMBER TO AUD-NUMBER.
+002660     MOVE SPACES TO AUD-BEFORE-NAME.
+002670     MOVE ZERO   TO AUD-BEFORE-WEIGHT.
+002680     MOVE PERS-NAME   TO AUD-AFTER-NAME.
+002690     MOVE PERS-WEIGHT TO AUD-AFTER-WEIGHT.
+002700     WRITE AUDIT-RECORD.
+002710 2360-EXIT.
+002720     EXIT.
+002730
+002740*****************************************************************
+002750*    2400-WRITE-EXCEPTION - LOG A REJECTED RECORD WITH ITS REASON.
+002760*****************************************************************
+002770 2400-WRITE-EXCEPTION.
+002780     MOVE PRAW-NUMBER     TO EXCP-NUMBER.
+002790     MOVE PRAW-NAME       TO EXCP-NAME.
+002800     MOVE WS-REJECT-REASON TO EXCP-REASON.
+002810     WRITE EXCEPTION-RECORD.
+002820     ADD 1 TO WS-REJECT-COUNT.
+002830 2400-EXIT.
+002840     EXIT.
+002850
+002860*****************************************************************
+002870*    9000-TERMINATE - CLOSE FILES AND DISPLAY A RUN SUMMARY.
+002880*****************************************************************
+002890 9000-TERMINATE.
+002900     CLOSE PERSON-IN-FILE.
+002910     CLOSE PERSONS-FILE.
+002920     CLOSE EXCEPTION-FILE.
+002930     CLOSE AUDIT-FILE.
+002940     DISPLAY 'PERSLOAD - RECORDS READ     ' WS-INPUT-COUNT.
+002950     DISPLAY 'PERSLOAD - RECORDS LOADED   ' WS-LOADED-COUNT.
+002960     DISPLAY 'PERSLOAD - RECORDS REJECTED ' WS-REJECT-COUNT.
+002970 9000-EXIT.
+002980     EXIT.
