@@ -0,0 +1,77 @@
+000010*****************************************************************
+000020*                                                                 
+000030*    PROGRAM:      PERSINQ                                       
+000040*    AUTHOR:       INSUNG BAHK                                   
+000050*    INSTALLATION: PERSONNEL SYSTEMS                             
+000060*    DATE-WRITTEN: 2026-08-08                                    
+000070*                                                                 
+000080*    REMARKS.      SAMPLE ONLINE-STYLE INQUIRY TRANSACTION.      
+000090*                  ACCEPTS A NUMBER FROM THE OPERATOR, CALLS     
+000100*                  VARIABLE-STUDY TO LOOK THE PERSON UP ON THE   
+000110*                  PERSONS MASTER, AND DISPLAYS THE RESULT.      
+000120*                                                                 
+000130*    MODIFICATION HISTORY
+000140*    ------------------------------------------------------------
+000150*    2026-08-08  IB   ORIGINAL.
+000155*    2026-08-08  IB   WS-PERSON-RECORD NOW CARRIES THE CONTACT
+000156*                      TABLE TO MATCH VARIABLE-STUDY'S LINKAGE,
+000157*                      AND DISPLAYS ANY CONTACT NUMBERS FOUND.
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID.     PERSINQ.
+000190 AUTHOR.         INSUNG BAHK.
+000200 INSTALLATION.   PERSONNEL SYSTEMS.
+000210 DATE-WRITTEN.   2026-08-08.
+000220 DATE-COMPILED.  2026-08-08.
+000230 
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.   IBM-370.
+000270 OBJECT-COMPUTER.   IBM-370.
+000280 
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 01  WS-NUMBER                  PIC X(11).
+000320 01  WS-PERSON-RECORD.
+000330     05  WS-NAME                 PIC X(20).
+000340     05  WS-WEIGHT               PIC 9(02).
+000342     05  WS-CONTACT-TABLE       OCCURS 3 TIMES
+000343                                INDEXED BY WS-CONTACT-IDX.
+000344         10  WS-CONTACT-TYPE    PIC X(01).
+000345         10  WS-CONTACT-NUMBER  PIC X(11).
+000350 01  WS-RETURN-CODE             PIC X(02).
+000360     88  WS-FOUND                           VALUE '00'.
+000370     88  WS-NOT-FOUND                       VALUE '23'.
+000380
+000390 PROCEDURE DIVISION.
+000400 0000-MAINLINE.
+000410     DISPLAY 'PERSINQ - ENTER A NUMBER TO LOOK UP: '.
+000420     ACCEPT WS-NUMBER.
+000430     CALL 'VARIABLE-STUDY' USING WS-NUMBER
+000440                                  WS-PERSON-RECORD
+000450                                  WS-RETURN-CODE.
+000460     IF WS-FOUND
+000470         DISPLAY 'NAME..... ' WS-NAME
+000480         DISPLAY 'NUMBER... ' WS-NUMBER
+000490         DISPLAY 'WEIGHT... ' WS-WEIGHT
+000495         PERFORM 1000-DISPLAY-CONTACT THRU 1000-EXIT
+000496             VARYING WS-CONTACT-IDX FROM 1 BY 1
+000497             UNTIL WS-CONTACT-IDX > 3
+000500     ELSE
+000510         DISPLAY 'PERSINQ - NO PERSON FOUND FOR NUMBER '
+000520             WS-NUMBER
+000530     END-IF.
+000540     STOP RUN.
+000545
+000546*****************************************************************
+000547*    1000-DISPLAY-CONTACT - SHOW ONE CONTACT TABLE ENTRY IF IT
+000548*    IS NOT BLANK.
+000549*****************************************************************
+000550 1000-DISPLAY-CONTACT.
+000560     IF WS-CONTACT-TYPE(WS-CONTACT-IDX) NOT = SPACE
+000570         DISPLAY 'CONTACT... ' WS-CONTACT-TYPE(WS-CONTACT-IDX)
+000580             ' ' WS-CONTACT-NUMBER(WS-CONTACT-IDX)
+000590     END-IF.
+000600 1000-EXIT.
+000610     EXIT.
+000620
