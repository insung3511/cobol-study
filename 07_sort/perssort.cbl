@@ -0,0 +1,131 @@
+000010*****************************************************************
+000020*                                                                 
+000030*    PROGRAM:      PERSSORT                                      
+000040*    AUTHOR:       INSUNG BAHK                                   
+000050*    INSTALLATION: PERSONNEL SYSTEMS                             
+000060*    DATE-WRITTEN: 2026-08-08                                    
+000070*                                                                 
+000080*    REMARKS.      RESEQUENCES THE PERSONS MASTER INTO PERSSEQ,  
+000090*                  A SEQUENTIAL EXTRACT IN NAME OR NUMBER ORDER,  
+000100*                  SO THE ROSTER REPORT (PERSRPT) CAN BE RUN IN   
+000110*                  A CHOSEN ORDER INSTEAD OF LOAD ORDER.  THE     
+000120*                  SORT KEY IS SELECTED AT RUN TIME BY A
+000130*                  ONE-CARD PARAMETER ON SYSIN: 'NAME' OR 'NMBR'.
+000140*                                                                 
+000150*    MODIFICATION HISTORY                                        
+000160*    ------------------------------------------------------------
+000170*    2026-08-08  IB   ORIGINAL.                                   
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     PERSSORT.
+000210 AUTHOR.         INSUNG BAHK.
+000220 INSTALLATION.   PERSONNEL SYSTEMS.
+000230 DATE-WRITTEN.   2026-08-08.
+000240 DATE-COMPILED.  2026-08-08.
+000250 
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+000300 
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT CONTROL-CARD ASSIGN TO "SYSIN"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS FS-CONTROL-CARD.
+000360 
+000370     SELECT PERSONS-FILE ASSIGN TO "PERSONS"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS PERS-NUMBER
+000410         FILE STATUS IS FS-PERSONS.
+000420 
+000430     SELECT PERSSEQ-FILE ASSIGN TO "PERSSEQ"
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS FS-PERSSEQ.
+000460 
+000470     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK".
+000480 
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  CONTROL-CARD
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  CONTROL-CARD-RECORD         PIC X(80).
+000540 
+000550 FD  PERSONS-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY PERSONREC.
+000580 
+000590 FD  PERSSEQ-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610     COPY PERSONREC.
+000620 
+000630*        SORT WORK RECORD.  THE KEY AREA CARRIES THE SAME BYTES,
+000640*        IN THE SAME ORDER, AS THE FRONT OF PERSON-RECORD SO THE
+000650*        SORTED OUTPUT LINES UP WITH THE PERSONREC LAYOUT.
+000660 SD  SORT-WORK-FILE.
+000670 01  SORT-RECORD.
+000680     05  SRT-NUMBER                PIC X(11).
+000690     05  SRT-NAME                  PIC X(20).
+000700     05  SRT-REST-OF-RECORD        PIC X(38).
+000710 
+000720 WORKING-STORAGE SECTION.
+000730 77  FS-CONTROL-CARD           PIC X(02)   VALUE '00'.
+000740 77  FS-PERSONS                PIC X(02)   VALUE '00'.
+000750 77  FS-PERSSEQ                PIC X(02)   VALUE '00'.
+000760 
+000770*        SORT KEY PARAMETER READ FROM SYSIN - 'NAME' SORTS BY
+000780*        NAME, ANYTHING ELSE (INCLUDING A MISSING CARD) SORTS BY
+000785*        NUMBER.
+000790 01  WS-SORT-KEY-PARM           PIC X(04)   VALUE 'NMBR'.
+000800 
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-GET-PARAMETER THRU 1000-EXIT.
+000840     IF WS-SORT-KEY-PARM = 'NAME'
+000850         PERFORM 2000-SORT-BY-NAME THRU 2000-EXIT
+000860     ELSE
+000870         PERFORM 2100-SORT-BY-NUMBER THRU 2100-EXIT
+000880     END-IF.
+000890     STOP RUN.
+000900 
+000910*****************************************************************
+000920*    1000-GET-PARAMETER - READ THE ONE-CARD SORT KEY SELECTOR.    
+000930*    A MISSING OR EMPTY SYSIN DEFAULTS TO NUMBER ORDER.           
+000940*****************************************************************
+000950 1000-GET-PARAMETER.
+000960     OPEN INPUT CONTROL-CARD.
+000970     IF FS-CONTROL-CARD = '00'
+000980         READ CONTROL-CARD
+000990             AT END
+001000                 CONTINUE
+001010             NOT AT END
+001020                 MOVE CONTROL-CARD-RECORD(1:4) TO WS-SORT-KEY-PARM
+001030         END-READ
+001040         CLOSE CONTROL-CARD
+001050     END-IF.
+001060 1000-EXIT.
+001070     EXIT.
+001080 
+001090*****************************************************************
+001100*    2000-SORT-BY-NAME - RESEQUENCE THE MASTER INTO PERSSEQ IN    
+001110*    ASCENDING NAME ORDER.                                        
+001120*****************************************************************
+001130 2000-SORT-BY-NAME.
+001140     SORT SORT-WORK-FILE ON ASCENDING KEY SRT-NAME
+001150         USING PERSONS-FILE
+001160         GIVING PERSSEQ-FILE.
+001170 2000-EXIT.
+001180     EXIT.
+001190 
+001200*****************************************************************
+001210*    2100-SORT-BY-NUMBER - RESEQUENCE THE MASTER INTO PERSSEQ IN  
+001220*    ASCENDING NUMBER ORDER.                                      
+001230*****************************************************************
+001240 2100-SORT-BY-NUMBER.
+001250     SORT SORT-WORK-FILE ON ASCENDING KEY SRT-NUMBER
+001260         USING PERSONS-FILE
+001270         GIVING PERSSEQ-FILE.
+001280 2100-EXIT.
+001290     EXIT.
+001300 
